@@ -1,45 +1,165 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLCHALL1.
 
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  -----------------------------------------
+      *   2026-08-09  DLM  Added per-call audit log (AUDITLOG).
+      *   2026-08-09  DLM  Wired up SYSIN so an unattended batch run
+      *                    can drive the menu from a control file.
+      *   2026-08-09  DLM  Added FILECKPT checkpoint/restart so the
+      *                    FILES table survives across runs.
+      *   2026-08-09  DLM  Program now ends with a non-zero
+      *                    RETURN-CODE whenever a file operation
+      *                    failed, so JCL COND= can test the step.
+      *   2026-08-09  DLM  Added menu option 8, List open files, to
+      *                    show every FILES table slot at a glance.
+      *   2026-08-09  DLM  Widened the FILES table to 64 slots and
+      *                    added auto-assign (Index 0) of the first
+      *                    free slot on Create/Open.
+      *   2026-08-09  DLM  Create/Open now report the actual reason a
+      *                    CBL_CREATE_FILE/CBL_OPEN_FILE call failed
+      *                    instead of just the numeric RETURN-CODE.
+      *   2026-08-09  DLM  Added menu option 9, Read/Write structured
+      *                    record, via the new FILEREC copybook.
+      *   2026-08-09  DLM  Added menu options 10/11, Rename and
+      *                    Delete file.
+      *   2026-08-09  DLM  Copy file (option 6) now reopens both
+      *                    names and compares sizes to catch a
+      *                    silently truncated copy.
+      *   2026-08-09  DLM  Reading a structured record (option 9) now
+      *                    writes an audit record like every other
+      *                    path through that option.
+      *   2026-08-09  DLM  1500-GET-LINE now raises WS-SYSIN-EOF when
+      *                    SYSIN runs out mid-record; every prompt it
+      *                    backs aborts the current menu option on
+      *                    that flag instead of treating the old "7"
+      *                    EOF sentinel as real input.
+      *   2026-08-09  DLM  List open files (option 8) now trims
+      *                    trailing spaces off the file name column.
+      *-----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT OPTIONAL CKPT-FILE ASSIGN TO "FILECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-      *FD SYSIN.
+       FD  SYSIN-FILE.
+       01  SYSIN-RECORD                   PIC X(256).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                   PIC X(310).
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-FIDX                  PIC 9(02).
+           05  CKPT-FSZ                   PIC 9(04).
+           05  CKPT-FNM                   PIC X(256).
 
        WORKING-STORAGE SECTION.
        01 itr.
            05 J PIC 9(2).
        01 looping.
-           05 opt PIC 9(1).
-           88 ENDLOOP VALUE HIGH-VALUES.
+           05 opt PIC 9(2).
+           05 loop-sw PIC X(01) VALUE "N".
+           88 ENDLOOP VALUE "Y".
            05 rep PIC A(1).
        01 OPT-6.
            05 fname61 PIC X(256).
            05 fname62 PIC X(256).
+       77 MAX-FIDX PIC 9(02) VALUE 64.
        01 FILES.
            05 fnm PIC X(256).
-           05 fidx PIC 9(1).
+           05 fidx PIC 9(2).
            05 foff PIC 9(10) VALUE ZERO BINARY.
-           05 fnmp PIC X(256) OCCURS 16 TIMES.
-           05 ffd PIC 9(4) USAGE BINARY OCCURS 16 TIMES.
+           05 fnmp PIC X(256) OCCURS 64 TIMES.
+           05 ffd PIC 9(4) USAGE BINARY OCCURS 64 TIMES.
            05 tfd PIC 9(4) USAGE BINARY.
-           05 fsz PIC 9(4) USAGE BINARY OCCURS 16 TIMES.
+           05 fsz PIC 9(4) USAGE BINARY OCCURS 64 TIMES.
            05 tsz PIC 9(4) USAGE BINARY.
-           05 fptr USAGE POINTER OCCURS 16 TIMES.
+           05 fptr USAGE POINTER OCCURS 64 TIMES.
            05 floop PIC 9(1).
 
+       01 WS-AUDIT-FILE-STATUS             PIC X(02).
+       01 WS-AUDIT-WORK.
+           05 WS-AUDIT-DATE                PIC 9(08).
+           05 WS-AUDIT-TIME                PIC 9(08).
+           05 WS-AUDIT-OPT                 PIC 9(02).
+           05 WS-AUDIT-FIDX                PIC 9(02).
+           05 WS-AUDIT-FFD                 PIC 9(04).
+           05 WS-AUDIT-RC-OK                PIC X(01).
+           05 WS-AUDIT-FNM                  PIC X(256).
+
+       01 WS-LIST-WORK.
+           05 WS-LIST-IDX                   PIC 9(02).
+           05 WS-LIST-INUSE                 PIC X(01).
+           05 WS-LIST-FFD                   PIC 9(04).
+           05 WS-LIST-FSZ                   PIC 9(04).
+
+       01 WS-SYSIN-STATUS                  PIC X(02).
+       01 WS-SYSIN-SWITCH                  PIC X(01) VALUE "N".
+           88 WS-SYSIN-ON                  VALUE "Y".
+       01 WS-SYSIN-LINE                    PIC X(256).
+       01 WS-SYSIN-EOF-SWITCH               PIC X(01) VALUE "N".
+           88 WS-SYSIN-EOF                 VALUE "Y".
+
+       01 WS-RUN-RC                        PIC 9(02) VALUE ZERO.
+       01 WS-RUN-RC-NEW                    PIC 9(02).
+
+       01 WS-CKPT-STATUS                   PIC X(02).
+       01 WS-CKPT-SWITCH                   PIC X(01) VALUE "N".
+           88 WS-CKPT-EOF                  VALUE "Y".
+
+       01 WS-RC-MSG                        PIC X(40).
+
+       77 FILEREC-LEN PIC 9(04) VALUE 256.
+       01 WS-COPY-CHECK.
+           05 WS-COPY-FFD1             PIC 9(04) USAGE BINARY.
+           05 WS-COPY-FFD2             PIC 9(04) USAGE BINARY.
+           05 WS-COPY-TFD              PIC 9(04) USAGE BINARY.
+           05 WS-COPY-RC1              PIC S9(04) USAGE BINARY.
+           05 WS-COPY-RC2              PIC S9(04) USAGE BINARY.
+           05 WS-COPY-SZ1              PIC 9(10) USAGE BINARY.
+           05 WS-COPY-SZ2              PIC 9(10) USAGE BINARY.
+       01 WS-REC-MODE                      PIC X(01).
+       01 WS-FILE-RECORD BASED.
+           COPY FILEREC.
+
 
 
        PROCEDURE DIVISION.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 16
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-FIDX
                MOVE ZERO TO ffd(J)
                MOVE ZERO TO fsz(J)
            END-PERFORM.
 
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT EQUAL "00" AND
+               WS-AUDIT-FILE-STATUS NOT EQUAL "05" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-STATUS EQUAL "00" THEN
+               SET WS-SYSIN-ON TO TRUE
+               DISPLAY "Running unattended - reading SYSIN"
+           END-IF
+
+           PERFORM 1700-LOAD-CHECKPOINT THRU 1700-LOAD-CHECKPOINT-EXIT
+
            PERFORM UNTIL ENDLOOP
                DISPLAY "-----------------------"
                DISPLAY "1 - Create file"
@@ -49,187 +169,1051 @@
                DISPLAY "5 - Close file"
                DISPLAY "6 - Copy file"
                DISPLAY "7 - Exit"
+               DISPLAY "8 - List open files"
+               DISPLAY "9 - Read/Write structured record"
+               DISPLAY "10 - Rename file"
+               DISPLAY "11 - Delete file"
                DISPLAY "> "
-               ACCEPT opt
+               IF WS-SYSIN-ON
+                   PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+                   COMPUTE opt = FUNCTION NUMVAL (FUNCTION TRIM
+                       (WS-SYSIN-LINE))
+               ELSE
+                   ACCEPT opt
+               END-IF
 
                IF opt IS EQUAL TO 1 THEN
-                   DISPLAY "File Name: "
-                   ACCEPT fnm
-                   DISPLAY "Index: "
-                   ACCEPT fidx
-
-                   IF (fidx IS >= 1) AND (fidx IS <= 16) THEN
-                       IF fsz(fidx) EQUAL TO 0 THEN
-                           DISPLAY "Buf Size: "
-                           ACCEPT fsz(fidx)
-
-                           IF (fsz(fidx) IS EQUAL TO 0) OR
-      -                        (fsz(fidx) IS >= 4096) THEN
-                               SET fsz(fidx) TO 1
-                           END-IF
+                   PERFORM 1100-CREATE-FILE THRU 1100-CREATE-FILE-EXIT
+               END-IF
 
-                           CALL "malloc" USING BY VALUE fsz(fidx)
-      -                        RETURNING fptr(fidx)
+               IF opt IS EQUAL TO 2 THEN
+                   PERFORM 1200-OPEN-FILE THRU 1200-OPEN-FILE-EXIT
+               END-IF
 
-                           IF fptr(fidx) NOT EQUAL TO NULL THEN
-                               CALL "CBL_CREATE_FILE"
-      -                            USING fnm 3 3 0 ffd(fidx)
-                               IF RETURN-CODE NOT EQUAL TO 0 THEN
-                                   DISPLAY "failed to create file"
-                                   CALL "free" USING BY VALUE fptr(fidx)
-                                   SET ffd(fidx) TO 0
-                                   SET fsz(fidx) TO 0
-                                   SET fptr(fidx) TO NULL
-                               END-IF
-                           ELSE
-                               DISPLAY "Unable to allocate memory!"
-                               SET ENDLOOP TO TRUE
-                           END-IF
+               IF opt IS EQUAL TO 3 THEN
+                   PERFORM 1300-READ-FILE THRU 1300-READ-FILE-EXIT
+               END-IF
+
+               IF opt is EQUAL TO 4 THEN
+                   PERFORM 1400-WRITE-FILE THRU 1400-WRITE-FILE-EXIT
+               END-IF
+
+               IF opt is EQUAL TO 5 THEN
+                   PERFORM 1450-CLOSE-FILE THRU 1450-CLOSE-FILE-EXIT
+               END-IF
+
+               IF opt is EQUAL TO 6 THEN
+                   PERFORM 6000-COPY-FILE THRU 6000-COPY-FILE-EXIT
+               END-IF
+
+               IF opt is EQUAL TO 7 THEN
+                   DISPLAY "Bye!!"
+                   SET ENDLOOP TO TRUE
+               END-IF
+
+               IF opt IS EQUAL TO 8 THEN
+                   PERFORM 7000-LIST-OPEN-FILES
+                        THRU 7000-LIST-OPEN-FILES-EXIT
+               END-IF
 
+               IF opt IS EQUAL TO 9 THEN
+                   PERFORM 3900-STRUCTURED-RECORD
+                        THRU 3900-STRUCTURED-RECORD-EXIT
+               END-IF
+
+               IF opt IS EQUAL TO 10 THEN
+                   PERFORM 6100-RENAME-FILE
+                        THRU 6100-RENAME-FILE-EXIT
+               END-IF
+
+               IF opt IS EQUAL TO 11 THEN
+                   PERFORM 6200-DELETE-FILE
+                        THRU 6200-DELETE-FILE-EXIT
+               END-IF
+           END-PERFORM
+
+           CLOSE AUDIT-FILE
+           CLOSE SYSIN-FILE
+           MOVE WS-RUN-RC TO RETURN-CODE
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1500-GET-LINE
+      *   Returns the next control-file line in WS-SYSIN-LINE when
+      *   running unattended against SYSIN.  Only invoked from the
+      *   batch side of the IF WS-SYSIN-ON tests guarding each of
+      *   the former interactive ACCEPT statements, so it never runs
+      *   in an interactive session.  AT END also raises WS-SYSIN-EOF
+      *   so the caller can abort the menu option it is in the middle
+      *   of instead of treating the "7" filler moved into
+      *   WS-SYSIN-LINE as a real answer to whatever it just asked.
+      *-----------------------------------------------------------*
+       1500-GET-LINE.
+           READ SYSIN-FILE INTO WS-SYSIN-LINE
+               AT END
+                   MOVE "7" TO WS-SYSIN-LINE
+                   SET WS-SYSIN-EOF TO TRUE
+                   SET ENDLOOP TO TRUE
+           END-READ.
+       1500-GET-LINE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1600-FIND-FREE-SLOT
+      *   Scans the FILES table for the first slot not currently in
+      *   use (ffd = 0) and returns it in fidx, so an operator no
+      *   longer has to track free fidx values by hand.  Leaves fidx
+      *   at ZERO and reports "No free slot available" when every
+      *   slot is occupied; the caller checks for that directly and
+      *   exits rather than falling through into its own range check
+      *   and repeating the complaint as a generic "Bad Input".
+      *-----------------------------------------------------------*
+       1600-FIND-FREE-SLOT.
+           MOVE ZERO TO fidx
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-FIDX
+               IF ffd(J) EQUAL TO ZERO AND fidx EQUAL TO ZERO
+                   MOVE J TO fidx
+               END-IF
+           END-PERFORM
+           IF fidx EQUAL TO ZERO
+               DISPLAY "No free slot available"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF.
+       1600-FIND-FREE-SLOT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-CREATE-FILE
+      *   Menu option 1.  Prompts for a file name and slot index (0
+      *   auto-assigns via 1600-FIND-FREE-SLOT), mallocs the slot's
+      *   working buffer, and calls CBL_CREATE_FILE.  Aborts to
+      *   1100-CREATE-FILE-EXIT the moment a SYSIN prompt runs past
+      *   end of file, rather than letting 1500-GET-LINE's "7" EOF
+      *   filler be treated as a real answer to the remaining
+      *   prompts.
+      *-----------------------------------------------------------*
+       1100-CREATE-FILE.
+           DISPLAY "File Name: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1100-CREATE-FILE-EXIT
+               END-IF
+               MOVE WS-SYSIN-LINE TO fnm
+           ELSE
+               ACCEPT fnm
+           END-IF
+           DISPLAY "Index (0 = auto-assign): "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1100-CREATE-FILE-EXIT
+               END-IF
+               COMPUTE fidx = FUNCTION NUMVAL (FUNCTION TRIM
+                   (WS-SYSIN-LINE))
+           ELSE
+               ACCEPT fidx
+           END-IF
+
+           IF fidx EQUAL TO ZERO THEN
+               PERFORM 1600-FIND-FREE-SLOT
+                    THRU 1600-FIND-FREE-SLOT-EXIT
+               IF fidx EQUAL TO ZERO THEN
+                   GO TO 1100-CREATE-FILE-EXIT
+               END-IF
+           END-IF
+
+           IF (fidx IS >= 1) AND (fidx IS <= MAX-FIDX) THEN
+               IF fsz(fidx) EQUAL TO 0 THEN
+                   DISPLAY "Buf Size: "
+                   IF WS-SYSIN-ON
+                       PERFORM 1500-GET-LINE
+                            THRU 1500-GET-LINE-EXIT
+                       IF WS-SYSIN-EOF THEN
+                           GO TO 1100-CREATE-FILE-EXIT
+                       END-IF
+                       COMPUTE fsz(fidx) = FUNCTION NUMVAL
+                           (FUNCTION TRIM (WS-SYSIN-LINE))
+                   ELSE
+                       ACCEPT fsz(fidx)
+                   END-IF
+
+                   IF (fsz(fidx) IS EQUAL TO 0) OR
+      -                (fsz(fidx) IS >= 4096) THEN
+                       SET fsz(fidx) TO 1
+                   END-IF
+
+                   CALL "malloc" USING BY VALUE fsz(fidx)
+      -                RETURNING fptr(fidx)
+
+                   IF fptr(fidx) NOT EQUAL TO NULL THEN
+                       CALL "CBL_CREATE_FILE"
+      -                    USING fnm 3 3 0 ffd(fidx)
+                       MOVE 1 TO WS-AUDIT-OPT
+                       MOVE fidx TO WS-AUDIT-FIDX
+                       MOVE fnm TO WS-AUDIT-FNM
+                       MOVE ffd(fidx) TO WS-AUDIT-FFD
+                       IF RETURN-CODE NOT EQUAL TO 0 THEN
+                           MOVE "N" TO WS-AUDIT-RC-OK
+                           PERFORM 8410-MAP-CREATE-RC
+                                THRU 8410-MAP-CREATE-RC-EXIT
+                           DISPLAY "failed to create file: "
+                               WS-RC-MSG " (RC="
+                               RETURN-CODE ")"
+                           MOVE 08 TO WS-RUN-RC-NEW
+                           PERFORM 9500-SET-RUN-RC
+                                THRU 9500-SET-RUN-RC-EXIT
+                           CALL "free" USING BY VALUE fptr(fidx)
+                           SET ffd(fidx) TO 0
+                           SET fsz(fidx) TO 0
+                           SET fptr(fidx) TO NULL
                        ELSE
-                           DISPLAY "Not empty"
+                           MOVE "Y" TO WS-AUDIT-RC-OK
+                           MOVE fnm TO fnmp(fidx)
                        END-IF
+                       PERFORM 8000-WRITE-AUDIT-RECORD
+                            THRU 8000-WRITE-AUDIT-RECORD-EXIT
+                       PERFORM 9000-WRITE-CHECKPOINT
+                            THRU 9000-WRITE-CHECKPOINT-EXIT
                    ELSE
-                       DISPLAY "Bad Input"
+                       DISPLAY "Unable to allocate memory!"
+                       MOVE 16 TO WS-RUN-RC-NEW
+                       PERFORM 9500-SET-RUN-RC
+                            THRU 9500-SET-RUN-RC-EXIT
+                       SET ENDLOOP TO TRUE
                    END-IF
+
+               ELSE
+                   DISPLAY "Not empty"
+                   MOVE 04 TO WS-RUN-RC-NEW
+                   PERFORM 9500-SET-RUN-RC
+                        THRU 9500-SET-RUN-RC-EXIT
                END-IF
+           ELSE
+               DISPLAY "Bad Input"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF.
+       1100-CREATE-FILE-EXIT.
+           EXIT.
 
-               IF opt IS EQUAL TO 2 THEN
-                   DISPLAY "File Name: "
-                   ACCEPT fnm
-                   DISPLAY "Index: "
-                   ACCEPT fidx
-
-                   IF (fidx IS >= 1) AND (fidx IS <= 16) THEN
-                       IF fsz(fidx) EQUAL TO ZERO THEN
-                           DISPLAY "Buf Size: "
-                           ACCEPT fsz(fidx)
-
-                           IF (fsz(fidx) IS EQUAL TO 0) OR
-      -                        (fsz(fidx) IS >= 4096) THEN
-                               SET fsz(fidx) TO 1
-                           END-IF
+      *-----------------------------------------------------------*
+      * 1200-OPEN-FILE
+      *   Menu option 2.  Same shape as 1100-CREATE-FILE but against
+      *   CBL_OPEN_FILE for a file that already exists.
+      *-----------------------------------------------------------*
+       1200-OPEN-FILE.
+           DISPLAY "File Name: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1200-OPEN-FILE-EXIT
+               END-IF
+               MOVE WS-SYSIN-LINE TO fnm
+           ELSE
+               ACCEPT fnm
+           END-IF
+           DISPLAY "Index (0 = auto-assign): "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1200-OPEN-FILE-EXIT
+               END-IF
+               COMPUTE fidx = FUNCTION NUMVAL (FUNCTION TRIM
+                   (WS-SYSIN-LINE))
+           ELSE
+               ACCEPT fidx
+           END-IF
 
-                           CALL "malloc"
-      -                    USING BY VALUE fsz(fidx) RETURNING fptr(fidx)
+           IF fidx EQUAL TO ZERO THEN
+               PERFORM 1600-FIND-FREE-SLOT
+                    THRU 1600-FIND-FREE-SLOT-EXIT
+               IF fidx EQUAL TO ZERO THEN
+                   GO TO 1200-OPEN-FILE-EXIT
+               END-IF
+           END-IF
 
-                           IF fptr(fidx) NOT EQUAL TO NULL THEN
-                               CALL "CBL_OPEN_FILE"
-      -                            USING fnm 3 3 0 ffd(fidx)
-                               IF RETURN-CODE NOT EQUAL TO 0 THEN
-                                   DISPLAY "failed to open file"
-                                   CALL "free" USING BY VALUE fptr(fidx)
-                                   SET ffd(fidx) TO 0
-                                   SET fsz(fidx) TO 0
-                                   SET fptr(fidx) TO NULL
-                               END-IF
-                           ELSE
-                               DISPLAY "Unable to allocate memory!"
-                               SET ENDLOOP TO TRUE
-                           END-IF
+           IF (fidx IS >= 1) AND (fidx IS <= MAX-FIDX) THEN
+               IF fsz(fidx) EQUAL TO ZERO THEN
+                   DISPLAY "Buf Size: "
+                   IF WS-SYSIN-ON
+                       PERFORM 1500-GET-LINE
+                            THRU 1500-GET-LINE-EXIT
+                       IF WS-SYSIN-EOF THEN
+                           GO TO 1200-OPEN-FILE-EXIT
+                       END-IF
+                       COMPUTE fsz(fidx) = FUNCTION NUMVAL
+                           (FUNCTION TRIM (WS-SYSIN-LINE))
+                   ELSE
+                       ACCEPT fsz(fidx)
+                   END-IF
+
+                   IF (fsz(fidx) IS EQUAL TO 0) OR
+      -                (fsz(fidx) IS >= 4096) THEN
+                       SET fsz(fidx) TO 1
+                   END-IF
+
+                   CALL "malloc"
+      -            USING BY VALUE fsz(fidx) RETURNING fptr(fidx)
 
+                   IF fptr(fidx) NOT EQUAL TO NULL THEN
+                       CALL "CBL_OPEN_FILE"
+      -                    USING fnm 3 3 0 ffd(fidx)
+                       MOVE 2 TO WS-AUDIT-OPT
+                       MOVE fidx TO WS-AUDIT-FIDX
+                       MOVE fnm TO WS-AUDIT-FNM
+                       MOVE ffd(fidx) TO WS-AUDIT-FFD
+                       IF RETURN-CODE NOT EQUAL TO 0 THEN
+                           MOVE "N" TO WS-AUDIT-RC-OK
+                           PERFORM 8420-MAP-OPEN-RC
+                                THRU 8420-MAP-OPEN-RC-EXIT
+                           DISPLAY "failed to open file: "
+                               WS-RC-MSG " (RC="
+                               RETURN-CODE ")"
+                           MOVE 08 TO WS-RUN-RC-NEW
+                           PERFORM 9500-SET-RUN-RC
+                                THRU 9500-SET-RUN-RC-EXIT
+                           CALL "free" USING BY VALUE fptr(fidx)
+                           SET ffd(fidx) TO 0
+                           SET fsz(fidx) TO 0
+                           SET fptr(fidx) TO NULL
                        ELSE
-                           DISPLAY "Not empty"
+                           MOVE "Y" TO WS-AUDIT-RC-OK
+                           MOVE fnm TO fnmp(fidx)
                        END-IF
+                       PERFORM 8000-WRITE-AUDIT-RECORD
+                            THRU 8000-WRITE-AUDIT-RECORD-EXIT
+                       PERFORM 9000-WRITE-CHECKPOINT
+                            THRU 9000-WRITE-CHECKPOINT-EXIT
                    ELSE
-                       DISPLAY "Bad Input"
+                       DISPLAY "Unable to allocate memory!"
+                       MOVE 16 TO WS-RUN-RC-NEW
+                       PERFORM 9500-SET-RUN-RC
+                            THRU 9500-SET-RUN-RC-EXIT
+                       SET ENDLOOP TO TRUE
                    END-IF
+
+               ELSE
+                   DISPLAY "Not empty"
+                   MOVE 04 TO WS-RUN-RC-NEW
+                   PERFORM 9500-SET-RUN-RC
+                        THRU 9500-SET-RUN-RC-EXIT
                END-IF
+           ELSE
+               DISPLAY "Bad Input"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF.
+       1200-OPEN-FILE-EXIT.
+           EXIT.
 
-               IF opt IS EQUAL TO 3 THEN
-                   DISPLAY "Index: "
-                   ACCEPT fidx
-
-                   IF (fidx IS >= 1) AND (fidx IS <= 16) AND fsz(fidx)
-                       NOT EQUAL TO ZERO THEN
-                       SET foff TO ZERO
-                       SET floop TO 0
-                       PERFORM UNTIL floop IS EQUAL TO 1
-      *                    Sketchy code to ensure my fd is right shifted
-      *                    by a bytes. TODO: If possible, rewrite this
-      *                    with CBL_READ_FILE
-                           DIVIDE 256 INTO ffd(fidx) GIVING tfd
-                           CALL "read"
-      -                      USING BY VALUE tfd fptr(fidx) fsz(fidx)
-                             RETURNING foff
-                           IF foff IS POSITIVE THEN
-                               CALL "write"
-                                 USING BY VALUE 1 fptr(fidx) fsz(fidx)
-                               END-CALL
-                           ELSE
-                               SET floop TO 1
-                           END-IF
-                       END-PERFORM
+      *-----------------------------------------------------------*
+      * 1300-READ-FILE
+      *   Menu option 3.  Raw byte stream read from the slot's fd
+      *   into its working buffer, echoed to stdout.
+      *-----------------------------------------------------------*
+       1300-READ-FILE.
+           DISPLAY "Index: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1300-READ-FILE-EXIT
+               END-IF
+               COMPUTE fidx = FUNCTION NUMVAL (FUNCTION TRIM
+                   (WS-SYSIN-LINE))
+           ELSE
+               ACCEPT fidx
+           END-IF
+
+           IF (fidx IS >= 1) AND
+               (fidx IS <= MAX-FIDX) AND fsz(fidx)
+               NOT EQUAL TO ZERO THEN
+               SET foff TO ZERO
+               SET floop TO 0
+               PERFORM UNTIL floop IS EQUAL TO 1
+      *            Sketchy code to ensure my fd is right shifted
+      *            by a bytes. TODO: If possible, rewrite this
+      *            with CBL_READ_FILE
+                   DIVIDE 256 INTO ffd(fidx) GIVING tfd
+                   CALL "read"
+      -              USING BY VALUE tfd fptr(fidx) fsz(fidx)
+                     RETURNING foff
+                   IF foff IS POSITIVE THEN
+                       CALL "write"
+                         USING BY VALUE 1 fptr(fidx) fsz(fidx)
+                       END-CALL
                    ELSE
-                       DISPLAY "Bad Input"
+                       SET floop TO 1
                    END-IF
+               END-PERFORM
+               MOVE 3 TO WS-AUDIT-OPT
+               MOVE fidx TO WS-AUDIT-FIDX
+               MOVE fnmp(fidx) TO WS-AUDIT-FNM
+               MOVE ffd(fidx) TO WS-AUDIT-FFD
+               MOVE "Y" TO WS-AUDIT-RC-OK
+               PERFORM 8000-WRITE-AUDIT-RECORD
+                    THRU 8000-WRITE-AUDIT-RECORD-EXIT
+           ELSE
+               DISPLAY "Bad Input"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF.
+       1300-READ-FILE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1400-WRITE-FILE
+      *   Menu option 4.  Raw byte stream read from stdin and written
+      *   to the slot's fd, repeating while the operator answers Y/y
+      *   to "Read More".  A SYSIN prompt running past end of file -
+      *   whether the Index prompt or a "Read More" answer - aborts
+      *   to 1400-WRITE-FILE-EXIT without writing an audit record for
+      *   a write that never really happened.
+      *-----------------------------------------------------------*
+       1400-WRITE-FILE.
+           DISPLAY "Index:"
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1400-WRITE-FILE-EXIT
                END-IF
+               COMPUTE fidx = FUNCTION NUMVAL (FUNCTION TRIM
+                   (WS-SYSIN-LINE))
+           ELSE
+               ACCEPT fidx
+           END-IF
 
-               IF opt is EQUAL TO 4 THEN
-                   DISPLAY "Index:"
-                   ACCEPT fidx
-
-                   IF (fidx IS >= 1) AND (fidx IS <= 16) AND fsz(fidx)
-                       NOT EQUAL TO ZERO THEN
-                       SET foff TO ZERO
-                       SET floop TO 0
-                       DISPLAY "Input:"
-                       PERFORM UNTIL floop IS EQUAL TO 1
-                           CALL "read"
-      -                      USING BY VALUE 0 fptr(fidx) fsz(fidx)
-                             RETURNING foff
-                           IF foff IS POSITIVE THEN
-                               DIVIDE 256 INTO ffd(fidx) GIVING tfd
-                               CALL "write"
-                                 USING BY VALUE tfd fptr(fidx) foff
-                               END-CALL
-                           ELSE
-                               SET floop TO 1
-                           END-IF
+           IF (fidx IS >= 1) AND
+               (fidx IS <= MAX-FIDX) AND fsz(fidx)
+               NOT EQUAL TO ZERO THEN
+               SET foff TO ZERO
+               SET floop TO 0
+               DISPLAY "Input:"
+               PERFORM UNTIL floop IS EQUAL TO 1
+                   CALL "read"
+      -              USING BY VALUE 0 fptr(fidx) fsz(fidx)
+                     RETURNING foff
+                   IF foff IS POSITIVE THEN
+                       DIVIDE 256 INTO ffd(fidx) GIVING tfd
+                       CALL "write"
+                         USING BY VALUE tfd fptr(fidx) foff
+                       END-CALL
+                   ELSE
+                       SET floop TO 1
+                   END-IF
 
-                           DISPLAY "Read More (Y/y for yes)"
-                           ACCEPT rep
-                           IF rep NOT EQUAL TO "Y" AND
-                               rep NOT EQUAL TO "y" THEN
-                               SET floop TO 1
-                           END-IF
-                       END-PERFORM
+                   DISPLAY "Read More (Y/y for yes)"
+                   IF WS-SYSIN-ON
+                       PERFORM 1500-GET-LINE
+                            THRU 1500-GET-LINE-EXIT
+                       IF WS-SYSIN-EOF THEN
+                           SET floop TO 1
+                       ELSE
+                           MOVE WS-SYSIN-LINE(1:1) TO rep
+                       END-IF
                    ELSE
-                       DISPLAY "Bad Input"
+                       ACCEPT rep
+                   END-IF
+                   IF NOT WS-SYSIN-EOF THEN
+                       IF rep NOT EQUAL TO "Y" AND
+                           rep NOT EQUAL TO "y" THEN
+                           SET floop TO 1
+                       END-IF
                    END-IF
+               END-PERFORM
+
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1400-WRITE-FILE-EXIT
                END-IF
 
-               IF opt is EQUAL TO 5 THEN
-                   DISPLAY "Index: "
-                   ACCEPT fidx
+               MOVE 4 TO WS-AUDIT-OPT
+               MOVE fidx TO WS-AUDIT-FIDX
+               MOVE fnmp(fidx) TO WS-AUDIT-FNM
+               MOVE ffd(fidx) TO WS-AUDIT-FFD
+               MOVE "Y" TO WS-AUDIT-RC-OK
+               PERFORM 8000-WRITE-AUDIT-RECORD
+                    THRU 8000-WRITE-AUDIT-RECORD-EXIT
+           ELSE
+               DISPLAY "Bad Input"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF.
+       1400-WRITE-FILE-EXIT.
+           EXIT.
 
-                   IF (fidx IS >= 1) AND (fidx IS <= 16) THEN
-                       IF ffd(fidx) IS NOT Zero THEN
-                           CALL "free" USING BY VALUE fptr(fidx)
-                           CALL "CBL_CLOSE_FILE" USING ffd(fidx)
+      *-----------------------------------------------------------*
+      * 1450-CLOSE-FILE
+      *   Menu option 5.  Frees the slot's working buffer, closes its
+      *   fd, and clears the slot so 1600-FIND-FREE-SLOT can reuse it.
+      *-----------------------------------------------------------*
+       1450-CLOSE-FILE.
+           DISPLAY "Index: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 1450-CLOSE-FILE-EXIT
+               END-IF
+               COMPUTE fidx = FUNCTION NUMVAL (FUNCTION TRIM
+                   (WS-SYSIN-LINE))
+           ELSE
+               ACCEPT fidx
+           END-IF
 
-                           SET fsz(fidx) TO 0
-                           SET ffd(fidx) TO 0
-                           SET fptr(fidx) TO NULL
+           IF (fidx IS >= 1) AND (fidx IS <= MAX-FIDX) THEN
+               IF ffd(fidx) IS NOT Zero THEN
+                   MOVE 5 TO WS-AUDIT-OPT
+                   MOVE fidx TO WS-AUDIT-FIDX
+                   MOVE fnmp(fidx) TO WS-AUDIT-FNM
+                   MOVE ffd(fidx) TO WS-AUDIT-FFD
+                   MOVE "Y" TO WS-AUDIT-RC-OK
+
+                   CALL "free" USING BY VALUE fptr(fidx)
+                   CALL "CBL_CLOSE_FILE" USING ffd(fidx)
+
+                   SET fsz(fidx) TO 0
+                   SET ffd(fidx) TO 0
+                   SET fptr(fidx) TO NULL
+                   MOVE SPACES TO fnmp(fidx)
+
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+                        THRU 8000-WRITE-AUDIT-RECORD-EXIT
+                   PERFORM 9000-WRITE-CHECKPOINT
+                        THRU 9000-WRITE-CHECKPOINT-EXIT
+               ELSE
+                   DISPLAY "Bad Input"
+                   MOVE 04 TO WS-RUN-RC-NEW
+                   PERFORM 9500-SET-RUN-RC
+                        THRU 9500-SET-RUN-RC-EXIT
+               END-IF
+           ELSE
+               DISPLAY "Bad Input"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF.
+       1450-CLOSE-FILE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3900-STRUCTURED-RECORD
+      *   Field-level alternative to the raw byte stream of options
+      *   3/4.  Overlays the FILEREC copybook layout on the slot's
+      *   working buffer via SET ADDRESS OF and either populates it
+      *   from input (write) or displays it field by field (read).
+      *   The slot's buffer must be at least FILEREC-LEN bytes, since
+      *   WS-FILE-RECORD is only as large as its BASED storage.
+      *-----------------------------------------------------------*
+       3900-STRUCTURED-RECORD.
+           DISPLAY "Index: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 3900-STRUCTURED-RECORD-EXIT
+               END-IF
+               COMPUTE fidx = FUNCTION NUMVAL (FUNCTION TRIM
+                   (WS-SYSIN-LINE))
+           ELSE
+               ACCEPT fidx
+           END-IF
+
+           IF (fidx IS < 1) OR (fidx IS > MAX-FIDX) OR
+               fsz(fidx) IS EQUAL TO ZERO THEN
+               DISPLAY "Bad Input"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+               GO TO 3900-STRUCTURED-RECORD-EXIT
+           END-IF
+
+           IF fsz(fidx) IS LESS THAN FILEREC-LEN THEN
+               DISPLAY "Buffer too small for a structured record"
+               MOVE 04 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+               GO TO 3900-STRUCTURED-RECORD-EXIT
+           END-IF
+
+           SET ADDRESS OF WS-FILE-RECORD TO fptr(fidx)
+
+           DISPLAY "R - Read record / W - Write record: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 3900-STRUCTURED-RECORD-EXIT
+               END-IF
+               MOVE WS-SYSIN-LINE(1:1) TO WS-REC-MODE
+           ELSE
+               ACCEPT WS-REC-MODE
+           END-IF
+
+           IF WS-REC-MODE EQUAL TO "W" OR WS-REC-MODE EQUAL TO "w" THEN
+               DISPLAY "Key: "
+               IF WS-SYSIN-ON
+                   PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+                   IF WS-SYSIN-EOF THEN
+                       GO TO 3900-STRUCTURED-RECORD-EXIT
+                   END-IF
+                   MOVE WS-SYSIN-LINE TO FR-KEY
+               ELSE
+                   ACCEPT FR-KEY
+               END-IF
+               DISPLAY "Type: "
+               IF WS-SYSIN-ON
+                   PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+                   IF WS-SYSIN-EOF THEN
+                       GO TO 3900-STRUCTURED-RECORD-EXIT
+                   END-IF
+                   MOVE WS-SYSIN-LINE(1:1) TO FR-TYPE
+               ELSE
+                   ACCEPT FR-TYPE
+               END-IF
+               DISPLAY "Amount: "
+               IF WS-SYSIN-ON
+                   PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+                   IF WS-SYSIN-EOF THEN
+                       GO TO 3900-STRUCTURED-RECORD-EXIT
+                   END-IF
+                   COMPUTE FR-AMOUNT = FUNCTION NUMVAL (FUNCTION TRIM
+                       (WS-SYSIN-LINE))
+               ELSE
+                   ACCEPT FR-AMOUNT
+               END-IF
+               DISPLAY "Description: "
+               IF WS-SYSIN-ON
+                   PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+                   IF WS-SYSIN-EOF THEN
+                       GO TO 3900-STRUCTURED-RECORD-EXIT
+                   END-IF
+                   MOVE WS-SYSIN-LINE TO FR-DESCRIPTION
+               ELSE
+                   ACCEPT FR-DESCRIPTION
+               END-IF
+
+               DIVIDE 256 INTO ffd(fidx) GIVING tfd
+               CALL "write"
+                   USING BY VALUE tfd fptr(fidx) FILEREC-LEN
+               END-CALL
+
+               MOVE 9 TO WS-AUDIT-OPT
+               MOVE fidx TO WS-AUDIT-FIDX
+               MOVE fnmp(fidx) TO WS-AUDIT-FNM
+               MOVE ffd(fidx) TO WS-AUDIT-FFD
+               MOVE "Y" TO WS-AUDIT-RC-OK
+               PERFORM 8000-WRITE-AUDIT-RECORD
+                    THRU 8000-WRITE-AUDIT-RECORD-EXIT
+           ELSE
+               DIVIDE 256 INTO ffd(fidx) GIVING tfd
+               CALL "read"
+                   USING BY VALUE tfd fptr(fidx) FILEREC-LEN
+                 RETURNING foff
+               END-CALL
+
+               DISPLAY "Key: " FR-KEY
+               DISPLAY "Type: " FR-TYPE
+               DISPLAY "Amount: " FR-AMOUNT
+               DISPLAY "Description: " FR-DESCRIPTION
+
+               MOVE 9 TO WS-AUDIT-OPT
+               MOVE fidx TO WS-AUDIT-FIDX
+               MOVE fnmp(fidx) TO WS-AUDIT-FNM
+               MOVE ffd(fidx) TO WS-AUDIT-FFD
+               MOVE "Y" TO WS-AUDIT-RC-OK
+               PERFORM 8000-WRITE-AUDIT-RECORD
+                    THRU 8000-WRITE-AUDIT-RECORD-EXIT
+           END-IF.
+       3900-STRUCTURED-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1700-LOAD-CHECKPOINT
+      *   Restart support.  If FILECKPT exists from a prior run,
+      *   reopens every file it recorded into the same fidx slot and
+      *   re-malloc's that slot's working buffer, so a fresh run
+      *   picks up where the last one left off instead of starting
+      *   with every slot empty.  A slot whose file can no longer be
+      *   opened is left empty and reported rather than aborting the
+      *   whole restore.
+      *-----------------------------------------------------------*
+       1700-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT EQUAL TO "00" THEN
+               CLOSE CKPT-FILE
+               GO TO 1700-LOAD-CHECKPOINT-EXIT
+           END-IF
+
+           MOVE "N" TO WS-CKPT-SWITCH
+           PERFORM UNTIL WS-CKPT-EOF
+               READ CKPT-FILE
+                   AT END
+                       SET WS-CKPT-EOF TO TRUE
+                   NOT AT END
+                       MOVE CKPT-FIDX TO fidx
+                       IF (fidx IS < 1) OR (fidx IS > MAX-FIDX) THEN
+                           DISPLAY "checkpoint restore: bad slot "
+                               CKPT-FIDX " skipped"
                        ELSE
-                           DISPLAY "Bad Input"
+                           MOVE CKPT-FSZ TO fsz(fidx)
+                           MOVE CKPT-FNM TO fnm
+                           CALL "malloc" USING BY VALUE fsz(fidx)
+                               RETURNING fptr(fidx)
+                           IF fptr(fidx) EQUAL TO NULL THEN
+                               DISPLAY
+                                   "checkpoint restore: no memory for "
+                                   fnm
+                               SET fsz(fidx) TO 0
+                               SET ffd(fidx) TO 0
+                           ELSE
+                               CALL "CBL_OPEN_FILE"
+                                   USING fnm 3 3 0 ffd(fidx)
+                               IF RETURN-CODE EQUAL TO 0 THEN
+                                   MOVE fnm TO fnmp(fidx)
+                                   DISPLAY "restored slot " fidx ": "
+                                       fnm
+                               ELSE
+                                   CALL "free" USING BY VALUE fptr(fidx)
+                                   SET fptr(fidx) TO NULL
+                                   SET fsz(fidx) TO 0
+                                   SET ffd(fidx) TO 0
+                                   DISPLAY "checkpoint restore failed: "
+                                       fnm
+                               END-IF
+                           END-IF
                        END-IF
-                   ELSE
-                       DISPLAY "Bad Input"
-                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CKPT-FILE.
+       1700-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-WRITE-CHECKPOINT
+      *   Rewrites FILECKPT from the current FILES table so the next
+      *   run can restore via 1700-LOAD-CHECKPOINT.  Called after any
+      *   option that changes which slots are occupied (Create, Open,
+      *   Close) so the checkpoint never lags more than one operation
+      *   behind the live table.
+      *-----------------------------------------------------------*
+       9000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT EQUAL TO "00" AND
+               WS-CKPT-STATUS NOT EQUAL TO "05" THEN
+               DISPLAY "checkpoint: unable to open FILECKPT for output "
+                   "(STATUS=" WS-CKPT-STATUS ") - not saved"
+               MOVE 08 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+               CLOSE CKPT-FILE
+               GO TO 9000-WRITE-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-FIDX
+               IF ffd(J) NOT EQUAL TO ZERO THEN
+                   MOVE J TO CKPT-FIDX
+                   MOVE fsz(J) TO CKPT-FSZ
+                   MOVE fnmp(J) TO CKPT-FNM
+                   WRITE CKPT-RECORD
                END-IF
+           END-PERFORM
+           CLOSE CKPT-FILE.
+       9000-WRITE-CHECKPOINT-EXIT.
+           EXIT.
 
-               IF opt is EQUAL TO 6 THEN
-                   DISPLAY "Enter filename1: "
-                   ACCEPT fname61
-                   DISPLAY "Enter filename2: "
-                   ACCEPT fname62
-                   call "CBL_COPY_FILE" using fname61 fname62
+      *-----------------------------------------------------------*
+      * 9500-SET-RUN-RC
+      *   Raises WS-RUN-RC to WS-RUN-RC-NEW if that is more severe,
+      *   never lowers it - the program's final RETURN-CODE should
+      *   reflect the worst thing that happened during the run, not
+      *   just the last thing.  Caller loads WS-RUN-RC-NEW with one
+      *   of: 04 (rejected input), 08 (a file operation failed), 16
+      *   (could not allocate a working buffer) before the PERFORM.
+      *-----------------------------------------------------------*
+       9500-SET-RUN-RC.
+           IF WS-RUN-RC-NEW > WS-RUN-RC THEN
+               MOVE WS-RUN-RC-NEW TO WS-RUN-RC
+           END-IF.
+       9500-SET-RUN-RC-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8410-MAP-CREATE-RC / 8420-MAP-OPEN-RC
+      *   Translate a non-zero RETURN-CODE from CBL_CREATE_FILE /
+      *   CBL_OPEN_FILE into a plain-English reason so an operator
+      *   does not have to escalate just to find out what a failed
+      *   run actually hit.
+      *-----------------------------------------------------------*
+       8410-MAP-CREATE-RC.
+           EVALUATE RETURN-CODE
+               WHEN 1
+                   MOVE "file already exists" TO WS-RC-MSG
+               WHEN 2
+                   MOVE "access denied" TO WS-RC-MSG
+               WHEN 3
+                   MOVE "invalid file name or path not found"
+                       TO WS-RC-MSG
+               WHEN 4
+                   MOVE "too many open files" TO WS-RC-MSG
+               WHEN 9
+                   MOVE "I/O error" TO WS-RC-MSG
+               WHEN OTHER
+                   MOVE "unknown error" TO WS-RC-MSG
+           END-EVALUATE.
+       8410-MAP-CREATE-RC-EXIT.
+           EXIT.
+
+       8420-MAP-OPEN-RC.
+           EVALUATE RETURN-CODE
+               WHEN 1
+                   MOVE "file not found" TO WS-RC-MSG
+               WHEN 2
+                   MOVE "access denied" TO WS-RC-MSG
+               WHEN 3
+                   MOVE "invalid file name or path not found"
+                       TO WS-RC-MSG
+               WHEN 4
+                   MOVE "too many open files" TO WS-RC-MSG
+               WHEN 9
+                   MOVE "I/O error" TO WS-RC-MSG
+               WHEN OTHER
+                   MOVE "unknown error" TO WS-RC-MSG
+           END-EVALUATE.
+       8420-MAP-OPEN-RC-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6000-COPY-FILE
+      *   Menu option 6.  Unlike the earlier fire-and-forget version,
+      *   a successful CBL_COPY_FILE is now followed by opening both
+      *   the source and the target and comparing their sizes via
+      *   lseek (the same fd-shift idiom used by the read/write
+      *   options) so a silently truncated copy is reported rather
+      *   than waved through.
+      *-----------------------------------------------------------*
+       6000-COPY-FILE.
+           DISPLAY "Enter filename1: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 6000-COPY-FILE-EXIT
+               END-IF
+               MOVE WS-SYSIN-LINE TO fname61
+           ELSE
+               ACCEPT fname61
+           END-IF
+           DISPLAY "Enter filename2: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 6000-COPY-FILE-EXIT
                END-IF
+               MOVE WS-SYSIN-LINE TO fname62
+           ELSE
+               ACCEPT fname62
+           END-IF
+           CALL "CBL_COPY_FILE" USING fname61 fname62
 
-               IF opt is EQUAL TO 7 THEN
-                   DISPLAY "Bye!!"
-                   SET ENDLOOP TO TRUE
+           MOVE 6 TO WS-AUDIT-OPT
+           MOVE ZERO TO WS-AUDIT-FIDX
+           MOVE fname61 TO WS-AUDIT-FNM
+           MOVE ZERO TO WS-AUDIT-FFD
+           IF RETURN-CODE NOT EQUAL TO 0 THEN
+               MOVE "N" TO WS-AUDIT-RC-OK
+               DISPLAY "failed to copy file (RC=" RETURN-CODE ")"
+               MOVE 08 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+               PERFORM 8000-WRITE-AUDIT-RECORD
+                    THRU 8000-WRITE-AUDIT-RECORD-EXIT
+               GO TO 6000-COPY-FILE-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-COPY-FFD1
+           MOVE ZERO TO WS-COPY-FFD2
+           CALL "CBL_OPEN_FILE" USING fname61 1 1 0 WS-COPY-FFD1
+           MOVE RETURN-CODE TO WS-COPY-RC1
+           CALL "CBL_OPEN_FILE" USING fname62 1 1 0 WS-COPY-FFD2
+           MOVE RETURN-CODE TO WS-COPY-RC2
+           IF WS-COPY-RC1 NOT EQUAL TO 0 OR WS-COPY-RC2 NOT EQUAL TO 0
+               THEN
+               DISPLAY "copy verify: could not reopen source/target"
+               IF WS-COPY-RC1 EQUAL TO 0 THEN
+                   CALL "CBL_CLOSE_FILE" USING WS-COPY-FFD1
                END-IF
-           END-PERFORM
-           STOP RUN.
+               IF WS-COPY-RC2 EQUAL TO 0 THEN
+                   CALL "CBL_CLOSE_FILE" USING WS-COPY-FFD2
+               END-IF
+               MOVE 08 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+               MOVE "N" TO WS-AUDIT-RC-OK
+               PERFORM 8000-WRITE-AUDIT-RECORD
+                    THRU 8000-WRITE-AUDIT-RECORD-EXIT
+               GO TO 6000-COPY-FILE-EXIT
+           END-IF
+
+           DIVIDE 256 INTO WS-COPY-FFD1 GIVING WS-COPY-TFD
+           CALL "lseek" USING BY VALUE WS-COPY-TFD 0 2
+               RETURNING WS-COPY-SZ1
+
+           DIVIDE 256 INTO WS-COPY-FFD2 GIVING WS-COPY-TFD
+           CALL "lseek" USING BY VALUE WS-COPY-TFD 0 2
+               RETURNING WS-COPY-SZ2
+
+           CALL "CBL_CLOSE_FILE" USING WS-COPY-FFD1
+           CALL "CBL_CLOSE_FILE" USING WS-COPY-FFD2
+
+           IF WS-COPY-SZ1 EQUAL TO WS-COPY-SZ2 THEN
+               DISPLAY "copy verified: sizes match"
+               MOVE "Y" TO WS-AUDIT-RC-OK
+           ELSE
+               DISPLAY "copy verify FAILED: size mismatch"
+               MOVE 08 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+               MOVE "N" TO WS-AUDIT-RC-OK
+           END-IF
+           PERFORM 8000-WRITE-AUDIT-RECORD
+                THRU 8000-WRITE-AUDIT-RECORD-EXIT.
+       6000-COPY-FILE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6100-RENAME-FILE / 6200-DELETE-FILE
+      *   Menu options 10 and 11.  Operate on file names directly,
+      *   the same as option 6 (Copy), and do not touch the FILES
+      *   table - an operator renaming or deleting a still-open slot
+      *   is expected to Close it first.
+      *-----------------------------------------------------------*
+       6100-RENAME-FILE.
+           DISPLAY "Old Name: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 6100-RENAME-FILE-EXIT
+               END-IF
+               MOVE WS-SYSIN-LINE TO fname61
+           ELSE
+               ACCEPT fname61
+           END-IF
+           DISPLAY "New Name: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 6100-RENAME-FILE-EXIT
+               END-IF
+               MOVE WS-SYSIN-LINE TO fname62
+           ELSE
+               ACCEPT fname62
+           END-IF
+           CALL "CBL_RENAME_FILE" USING fname61 fname62
+
+           MOVE 10 TO WS-AUDIT-OPT
+           MOVE ZERO TO WS-AUDIT-FIDX
+           MOVE fname61 TO WS-AUDIT-FNM
+           MOVE ZERO TO WS-AUDIT-FFD
+           IF RETURN-CODE EQUAL TO 0 THEN
+               MOVE "Y" TO WS-AUDIT-RC-OK
+           ELSE
+               MOVE "N" TO WS-AUDIT-RC-OK
+               DISPLAY "failed to rename file (RC=" RETURN-CODE ")"
+               MOVE 08 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF
+           PERFORM 8000-WRITE-AUDIT-RECORD
+                THRU 8000-WRITE-AUDIT-RECORD-EXIT.
+       6100-RENAME-FILE-EXIT.
+           EXIT.
+
+       6200-DELETE-FILE.
+           DISPLAY "File Name: "
+           IF WS-SYSIN-ON
+               PERFORM 1500-GET-LINE THRU 1500-GET-LINE-EXIT
+               IF WS-SYSIN-EOF THEN
+                   GO TO 6200-DELETE-FILE-EXIT
+               END-IF
+               MOVE WS-SYSIN-LINE TO fname61
+           ELSE
+               ACCEPT fname61
+           END-IF
+           CALL "CBL_DELETE_FILE" USING fname61
+
+           MOVE 11 TO WS-AUDIT-OPT
+           MOVE ZERO TO WS-AUDIT-FIDX
+           MOVE fname61 TO WS-AUDIT-FNM
+           MOVE ZERO TO WS-AUDIT-FFD
+           IF RETURN-CODE EQUAL TO 0 THEN
+               MOVE "Y" TO WS-AUDIT-RC-OK
+           ELSE
+               MOVE "N" TO WS-AUDIT-RC-OK
+               DISPLAY "failed to delete file (RC=" RETURN-CODE ")"
+               MOVE 08 TO WS-RUN-RC-NEW
+               PERFORM 9500-SET-RUN-RC
+                    THRU 9500-SET-RUN-RC-EXIT
+           END-IF
+           PERFORM 8000-WRITE-AUDIT-RECORD
+                THRU 8000-WRITE-AUDIT-RECORD-EXIT.
+       6200-DELETE-FILE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7000-LIST-OPEN-FILES
+      *   Displays all MAX-FIDX (64) FILES table slots (index, in-use
+      *   flag,
+      *   runtime fd, buffer size, and the name recorded in fnmp
+      *   when the slot was created/opened) so an operator can see
+      *   at a glance which slots are free before using option 1.
+      *-----------------------------------------------------------*
+       7000-LIST-OPEN-FILES.
+           DISPLAY "Idx  In-Use  FD    BufSz  Name"
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-FIDX
+               IF ffd(J) IS NOT ZERO
+                   MOVE "Y" TO WS-LIST-INUSE
+               ELSE
+                   MOVE "N" TO WS-LIST-INUSE
+               END-IF
+               MOVE J TO WS-LIST-IDX
+               MOVE ffd(J) TO WS-LIST-FFD
+               MOVE fsz(J) TO WS-LIST-FSZ
+               DISPLAY WS-LIST-IDX "   " WS-LIST-INUSE "       "
+                   WS-LIST-FFD "  " WS-LIST-FSZ "   "
+                   FUNCTION TRIM (fnmp(J))
+           END-PERFORM.
+       7000-LIST-OPEN-FILES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-WRITE-AUDIT-RECORD
+      *   Formats one line into AUDITLOG recording the OPT chosen,
+      *   the file name/index/fd involved, and whether the runtime
+      *   call behind that OPT came back with RETURN-CODE 0.
+      *-----------------------------------------------------------*
+       8000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-DATE    DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-AUDIT-TIME    DELIMITED BY SIZE
+                  " OPT="          DELIMITED BY SIZE
+                  WS-AUDIT-OPT     DELIMITED BY SIZE
+                  " FIDX="         DELIMITED BY SIZE
+                  WS-AUDIT-FIDX    DELIMITED BY SIZE
+                  " FFD="          DELIMITED BY SIZE
+                  WS-AUDIT-FFD     DELIMITED BY SIZE
+                  " RC-OK="        DELIMITED BY SIZE
+                  WS-AUDIT-RC-OK   DELIMITED BY SIZE
+                  " FNM="          DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-AUDIT-FNM) DELIMITED BY SIZE
+             INTO AUDIT-RECORD
+           END-STRING
+
+           WRITE AUDIT-RECORD.
+       8000-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
