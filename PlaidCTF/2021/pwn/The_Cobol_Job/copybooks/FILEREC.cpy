@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * FILEREC
+      *   Generic 256-byte structured record layout overlaid on a
+      *   slot's working buffer when option 9 (structured record
+      *   access) is used instead of the raw byte stream of options
+      *   3/4.  Field widths are fixed so FILEREC-LEN below always
+      *   matches the physical size of the group.
+      *-----------------------------------------------------------*
+           05  FR-KEY                  PIC X(08).
+           05  FR-TYPE                 PIC X(01).
+           05  FR-AMOUNT               PIC S9(7)V99.
+           05  FR-DESCRIPTION          PIC X(40).
+           05  FR-FILLER               PIC X(198).
